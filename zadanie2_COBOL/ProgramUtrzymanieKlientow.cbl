@@ -0,0 +1,203 @@
+      *> KLMAINT - utrzymanie pliku DaneKlientow (dodaj/zmien/usun) na
+      *> podstawie pliku transakcyjnego KlienciMaintenance, bez
+      *> koniecznosci recznej edycji DaneKlientow i ponownego
+      *> uruchamiania calego raportu DKTS (request 008).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. KLMAINT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+        SELECT DANEKLIENTOWFILE ASSIGN TO "DaneKlientow"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS KOD-KLIENTA-DK
+                FILE STATUS IS DKF-STATUS.
+
+        SELECT KLIENCIMAINTFILE ASSIGN TO "KlienciMaintenance"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS MNT-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+
+FD DANEKLIENTOWFILE.
+01 KLIENCI-RECORD.
+        05 KOD-KLIENTA-DK           PIC A(16).
+        05 NAZWA-KLIENTA            PIC A(16).
+        05 ADRES-KLIENTA            PIC A(16).
+        05 NIP                      PIC 9(10).
+
+FD KLIENCIMAINTFILE.
+01 MAINT-RECORD.
+        05 MAINT-AKCJA              PIC X(1).
+        05 MAINT-KOD                PIC A(16).
+        05 MAINT-NAZWA              PIC A(16).
+        05 MAINT-ADRES              PIC A(16).
+        05 MAINT-NIP                PIC 9(10).
+
+
+WORKING-STORAGE SECTION.
+
+77 DKF-STATUS           PIC X(2) VALUE "00".
+77 MNT-STATUS           PIC X(2) VALUE "00".
+77 EOF-SWITCH-MNT       PIC X VALUE "N".
+
+77 LICZBA-DODANYCH      PIC 9(6) VALUE 0.
+77 LICZBA-ZMIENIONYCH   PIC 9(6) VALUE 0.
+77 LICZBA-USUNIETYCH    PIC 9(6) VALUE 0.
+77 LICZBA-ODRZUCONYCH   PIC 9(6) VALUE 0.
+
+77 WS-ABEND-KOMUNIKAT    PIC X(60) VALUE SPACES.
+
+
+PROCEDURE DIVISION.
+
+000-MAIN.
+
+        PERFORM 100-OTWORZ-PLIKI.
+
+        READ KLIENCIMAINTFILE
+                AT END MOVE "Y" TO EOF-SWITCH-MNT
+        END-READ.
+
+        PERFORM 200-PRZETWORZ-TRANSAKCJE
+                UNTIL EOF-SWITCH-MNT = "Y".
+
+        PERFORM 300-ZAMKNIJ-PLIKI.
+        PERFORM 400-DRUKUJ-PODSUMOWANIE.
+
+        STOP RUN.
+
+100-OTWORZ-PLIKI.
+
+        OPEN I-O DANEKLIENTOWFILE.
+
+        IF DKF-STATUS = "35"
+      *>      Plik jeszcze nie istnieje - zakladamy pusty plik glowny.
+                OPEN OUTPUT DANEKLIENTOWFILE
+                CLOSE DANEKLIENTOWFILE
+                OPEN I-O DANEKLIENTOWFILE
+        END-IF.
+
+        IF DKF-STATUS NOT = "00"
+                MOVE SPACES TO WS-ABEND-KOMUNIKAT
+                STRING "DaneKlientow: nie mozna otworzyc pliku (status "
+                        DELIMITED BY SIZE
+                        DKF-STATUS DELIMITED BY SIZE
+                        ")" DELIMITED BY SIZE
+                        INTO WS-ABEND-KOMUNIKAT
+                PERFORM 998-ABEND-PLIK
+        END-IF.
+
+        OPEN INPUT KLIENCIMAINTFILE.
+
+        IF MNT-STATUS NOT = "00"
+                MOVE SPACES TO WS-ABEND-KOMUNIKAT
+                STRING "KlienciMaintenance: nie mozna otworzyc pliku (status "
+                        DELIMITED BY SIZE
+                        MNT-STATUS DELIMITED BY SIZE
+                        ")" DELIMITED BY SIZE
+                        INTO WS-ABEND-KOMUNIKAT
+                PERFORM 998-ABEND-PLIK
+        END-IF.
+
+200-PRZETWORZ-TRANSAKCJE.
+
+        EVALUATE FUNCTION UPPER-CASE(MAINT-AKCJA)
+                WHEN "A" PERFORM 210-DODAJ-KLIENTA
+                WHEN "C" PERFORM 220-ZMIEN-KLIENTA
+                WHEN "D" PERFORM 230-USUN-KLIENTA
+                WHEN OTHER
+                        DISPLAY "Nieznana akcja [" MAINT-AKCJA
+                                "] dla klienta " MAINT-KOD " - pominieto."
+                        COMPUTE LICZBA-ODRZUCONYCH = LICZBA-ODRZUCONYCH + 1
+        END-EVALUATE.
+
+        READ KLIENCIMAINTFILE
+                AT END MOVE "Y" TO EOF-SWITCH-MNT
+        END-READ.
+
+210-DODAJ-KLIENTA.
+
+        MOVE MAINT-KOD    TO KOD-KLIENTA-DK.
+        MOVE MAINT-NAZWA  TO NAZWA-KLIENTA.
+        MOVE MAINT-ADRES  TO ADRES-KLIENTA.
+        MOVE MAINT-NIP    TO NIP.
+
+        WRITE KLIENCI-RECORD
+                INVALID KEY
+                        DISPLAY "Klient juz istnieje - dodanie odrzucone: "
+                                MAINT-KOD
+                        COMPUTE LICZBA-ODRZUCONYCH = LICZBA-ODRZUCONYCH + 1
+                NOT INVALID KEY
+                        DISPLAY "Dodano klienta: " MAINT-KOD
+                        COMPUTE LICZBA-DODANYCH = LICZBA-DODANYCH + 1
+        END-WRITE.
+
+220-ZMIEN-KLIENTA.
+
+        MOVE MAINT-KOD TO KOD-KLIENTA-DK.
+
+        READ DANEKLIENTOWFILE
+                INVALID KEY
+                        DISPLAY "Klient nie istnieje - zmiana odrzucona: "
+                                MAINT-KOD
+                        COMPUTE LICZBA-ODRZUCONYCH = LICZBA-ODRZUCONYCH + 1
+                NOT INVALID KEY
+                        MOVE MAINT-NAZWA TO NAZWA-KLIENTA
+                        MOVE MAINT-ADRES TO ADRES-KLIENTA
+                        MOVE MAINT-NIP   TO NIP
+                        REWRITE KLIENCI-RECORD
+                                INVALID KEY
+                                        DISPLAY "Blad zmiany klienta: "
+                                                MAINT-KOD
+                                        COMPUTE LICZBA-ODRZUCONYCH =
+                                                LICZBA-ODRZUCONYCH + 1
+                                NOT INVALID KEY
+                                        DISPLAY "Zmieniono klienta: "
+                                                MAINT-KOD
+                                        COMPUTE LICZBA-ZMIENIONYCH =
+                                                LICZBA-ZMIENIONYCH + 1
+                        END-REWRITE
+        END-READ.
+
+230-USUN-KLIENTA.
+
+        MOVE MAINT-KOD TO KOD-KLIENTA-DK.
+
+        DELETE DANEKLIENTOWFILE
+                INVALID KEY
+                        DISPLAY "Klient nie istnieje - usuniecie odrzucone: "
+                                MAINT-KOD
+                        COMPUTE LICZBA-ODRZUCONYCH = LICZBA-ODRZUCONYCH + 1
+                NOT INVALID KEY
+                        DISPLAY "Usunieto klienta: " MAINT-KOD
+                        COMPUTE LICZBA-USUNIETYCH = LICZBA-USUNIETYCH + 1
+        END-DELETE.
+
+300-ZAMKNIJ-PLIKI.
+
+        CLOSE DANEKLIENTOWFILE.
+        CLOSE KLIENCIMAINTFILE.
+
+998-ABEND-PLIK.
+
+      *> Pliki wejsciowe sa obowiazkowe - brak otwarcia (poza "35" na
+      *> DaneKlientow, obslugiwanym wyzej jako pusty plik glowny) konczy
+      *> program awaryjnie zamiast wpasc w petle READ na niepoprawnie
+      *> otwartym pliku (por. 998-ABEND-PLIK w ProgramRaportujacy.cbl).
+        DISPLAY "**** BLAD KRYTYCZNY: blad pliku wejsciowego ****".
+        DISPLAY "    " WS-ABEND-KOMUNIKAT.
+        MOVE 16 TO RETURN-CODE.
+        STOP RUN.
+
+400-DRUKUJ-PODSUMOWANIE.
+
+        DISPLAY "*** Podsumowanie utrzymania DaneKlientow ***".
+        DISPLAY "Dodano:      " LICZBA-DODANYCH.
+        DISPLAY "Zmieniono:   " LICZBA-ZMIENIONYCH.
+        DISPLAY "Usunieto:    " LICZBA-USUNIETYCH.
+        DISPLAY "Odrzucono:   " LICZBA-ODRZUCONYCH.
