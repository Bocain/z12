@@ -1,3 +1,6 @@
+      *> DKTS - program raportujacy transakcje klientow wg kraju.
+      *> Zrodlo w formacie wolnym (free format), dialekt IBM Enterprise
+      *> COBOL (patrz brak wcierc kolumnowych 8-72 w calym repozytorium).
 IDENTIFICATION DIVISION.
 PROGRAM-ID. DKTS.
 
@@ -6,10 +9,30 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 
         SELECT DANEKLIENTOWFILE ASSIGN TO "DaneKlientow"
-                ORGANIZATION IS LINE SEQUENTIAL.
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS KOD-KLIENTA-DK
+                FILE STATUS IS DKF-STATUS.
 
         SELECT TRANSAKCJEKLIENTOWFILE ASSIGN TO "TransakcjeKlientow"
-                ORGANIZATION IS LINE SEQUENTIAL.
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS TKF-STATUS.
+
+        SELECT KRAJEFILE ASSIGN TO "KrajeDozwolone"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS KRF-STATUS.
+
+        SELECT KURSYWALUTFILE ASSIGN TO "KursyWalut"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS KWF-STATUS.
+
+        SELECT PARAMETRYKRAJOWFILE ASSIGN TO "ParametryKrajow"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS PRM-STATUS.
+
+        SELECT RAPORTKLIENTOWFILE ASSIGN TO "RaportKlientow"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS RKF-STATUS.
 
 DATA DIVISION.
 
@@ -30,91 +53,279 @@ FD TRANSAKCJEKLIENTOWFILE.
         05 DEBET-KREDYT-FLAGA       PIC A(14).
         05 WARTOSC-TRANSAKCJI       PIC 9(4).
 
+FD KRAJEFILE.
+01 KRAJ-RECORD                      PIC X(10).
+
+FD KURSYWALUTFILE.
+01 KURS-RECORD.
+        05 KURS-WALUTA              PIC A(17).
+        05 KURS-WARTOSC             PIC 9(3)V9(4).
+
+FD PARAMETRYKRAJOWFILE.
+01 PARAM-REC                        PIC X(10).
+
+FD RAPORTKLIENTOWFILE.
+01 RAPORT-LINE                      PIC X(132).
+
 
 WORKING-STORAGE SECTION.
 
-77 SELECT-COUNTRY       PIC A(3).
-77 USER-OPTION          PIC 9 VALUE ZERO.
+77 DKF-STATUS           PIC X(2) VALUE "00".
+77 TKF-STATUS           PIC X(2) VALUE "00".
+77 KRF-STATUS           PIC X(2) VALUE "00".
+77 KWF-STATUS           PIC X(2) VALUE "00".
+77 PRM-STATUS           PIC X(2) VALUE "00".
+77 RKF-STATUS           PIC X(2) VALUE "00".
+
+77 SELECT-COUNTRY       PIC A(2).
+77 USER-OPTION          PIC X(2) VALUE SPACES.
+77 WS-KOD-KRAJU-OK      PIC X VALUE "N".
+77 WS-PROBA             PIC 9 VALUE 1.
+
+      *> ---------------------------------------------------------
+      *> Pojemnosci tablic roboczych - patrz 999-ABEND-POJEMNOSC.
+      *> Podniesione z wartosci "podrecznikowych" (33/6/10/12) do
+      *> rozmiarow zblizonych do realnych wolumenow dobowych, wraz
+      *> z jawnym zabezpieczeniem przed cichym obcieciem danych.
+      *> ---------------------------------------------------------
+78 MAX-TRANSAKCJE          VALUE 2000.
+78 MAX-KLIENCI             VALUE 500.
+78 MAX-UNIKALNI-KLIENCI    VALUE 500.
+78 MAX-UNIKALNE-WALUTY     VALUE 50.
+78 MAX-RAPORT-WIERSZY      VALUE 2000.
+78 MAX-NIEDOPASOWANE       VALUE 500.
+78 MAX-NIEPOPRAWNE-NIP     VALUE 500.
+78 MAX-KRAJE-LISTA         VALUE 200.
+78 MAX-KURSY-WALUT         VALUE 50.
+78 MAX-KONSOLIDACJA        VALUE 500.
 
 01 TABLICA-TRANSAKCJE.
-        02 WIERSZ-TT                    OCCURS 33 TIMES.
+        02 WIERSZ-TT                    OCCURS MAX-TRANSAKCJE TIMES.
                 03 KOLUMNA-TT           OCCURS 5  TIMES.
                         04 TRANSAKCJAKRAJ   PIC X(17).
 
 01 TABLICA-KLIENCI.
-        02 WIERSZ-TK                    OCCURS 6 TIMES.
+        02 WIERSZ-TK                    OCCURS MAX-KLIENCI TIMES.
                 03 KOLUMNA-TK           OCCURS 4 TIMES.
                         04 KLIENT       PIC X(16).
 
 01 TABLICA-UNIQUEKLIENCI.
-        02 WIERSZ-UK.                    
-                03 KOLUMNA-UK           OCCURS 10 TIMES.
-                        04 SUMAKLIENTOW PIC 9(3).
+        02 WIERSZ-UK.
+                03 KOLUMNA-UK           OCCURS MAX-UNIKALNI-KLIENCI TIMES.
+                        04 SUMAKLIENTOW PIC X(17).
 
 01 TABLICA-UNIQUEWALUTY.
-        02 WIERSZ-UW.                    
-                03 KOLUMNA-UW           OCCURS 10 TIMES.
+        02 WIERSZ-UW.
+                03 KOLUMNA-UW           OCCURS MAX-UNIKALNE-WALUTY TIMES.
                         04 SUMAWALUT    PIC A(17).
+
 01 TABLICA-RAPORT.
-        02 WIERSZ-R                     OCCURS 12 TIMES.
+        02 WIERSZ-R                     OCCURS MAX-RAPORT-WIERSZY TIMES.
                 03 KOLUMNA-R            OCCURS 4 TIMES.
-                        04 RAPORT       PIC X(13).
+                        04 RAPORT       PIC X(17).
+                03 RAPORT-NETTO         PIC S9(10) VALUE 0.
+                03 RAPORT-PLN           PIC S9(11)V99 VALUE 0.
+
+      *> Lista dozwolonych kodow krajow wczytana z pliku sterujacego
+      *> KrajeDozwolone (request 000). Jesli plik nie istnieje albo
+      *> jest pusty, kazdy 2-literowy kod jest akceptowany.
+01 TABLICA-KRAJE.
+        02 WIERSZ-KRAJE-DOZW OCCURS MAX-KRAJE-LISTA TIMES PIC A(2).
+77 ILOSC-KRAJOW-DOZW    PIC 9(4) VALUE 0.
+
+      *> Lista krajow do przetworzenia w tym uruchomieniu (request 005).
+      *> Zasilana z PARM wiersza polecen, z pliku ParametryKrajow, albo
+      *> (gdy zaden z powyzszych nie jest dostepny) z ekranu ACCEPT.
+01 TABLICA-URUCHOMIENIA.
+        02 KRAJ-DO-URUCHOMIENIA OCCURS MAX-KRAJE-LISTA TIMES PIC A(2).
+77 LICZBA-KRAJOW-URUCHOMIENIE  PIC 9(4) VALUE 0.
+77 IDX-KRAJ                    PIC 9(4) VALUE 0.
+77 IDX-KRAJ-DOZW                PIC 9(4) VALUE 0.
+
+77 WS-PARM              PIC X(200) VALUE SPACES.
+77 WS-PARM-LEN           PIC 9(4) VALUE 0.
+77 WS-PARM-WSK           PIC 9(4) VALUE 1.
+77 WS-KRAJ-TMP           PIC X(10) VALUE SPACES.
+
+      *> Kursy wymiany walut na PLN (request 006), klucz WALUTA-TRANSAKCJI.
+01 TABLICA-KURSY.
+        02 WIERSZ-KURS   OCCURS MAX-KURSY-WALUT TIMES.
+                03 WALUTA-KURS   PIC A(17).
+                03 WARTOSC-KURS  PIC 9(3)V9(4).
+77 ILOSC-KURSOW          PIC 9(4) VALUE 0.
+77 WS-KURS-ZNALEZIONY    PIC X VALUE "N".
+77 WS-KURS-BIEZACY       PIC 9(3)V9(4) VALUE 0.
+
+      *> Konsolidacja pozycji klienta w przeliczeniu na PLN.
+01 TABLICA-KONSOLIDACJA.
+        02 WIERSZ-KONS   OCCURS MAX-KONSOLIDACJA TIMES.
+                03 KLIENT-KONS      PIC X(17).
+                03 SUMA-PLN-KONS    PIC S9(11)V99 VALUE 0.
+77 ILOSC-KONSOLIDACJI    PIC 9(4) VALUE 0.
+
+      *> Klienci wystepujacy w transakcjach, ktorych nie ma w DaneKlientow
+      *> (request 004).
+01 TABLICA-NIEDOPASOWANE.
+        02 WIERSZ-ND     OCCURS MAX-NIEDOPASOWANE TIMES.
+                03 ND-KRAJ           PIC A(2).
+                03 ND-KOD-KLIENTA    PIC X(17).
+                03 ND-WALUTA         PIC A(17).
+                03 ND-FLAGA          PIC A(14).
+                03 ND-WARTOSC        PIC 9(9).
+77 ILOSC-NIEDOPASOWANYCH        PIC 9(4) VALUE 0.
+77 LICZBA-NIEDOPASOWANYCH-KRAJ  PIC 9(4) VALUE 0.
+77 WS-NIEDOPASOWANE-PELNE       PIC X VALUE "N".
+77 WS-KLIENT-ZNALEZIONY         PIC X VALUE "N".
+
+      *> Klienci z bledna suma kontrolna NIP (request 003).
+01 TABLICA-NIEPOPRAWNE-NIP.
+        02 WIERSZ-NN     OCCURS MAX-NIEPOPRAWNE-NIP TIMES.
+                03 NN-KOD           PIC A(16).
+                03 NN-NAZWA         PIC A(16).
+                03 NN-NIP           PIC 9(10).
+77 ILOSC-NIEPOPRAWNYCH-NIP      PIC 9(4) VALUE 0.
+77 WS-NIEPOPRAWNE-NIP-PELNE     PIC X VALUE "N".
+
+      *> Znaczniki obciecia list, na wzor WS-NIEPOPRAWNE-NIP-PELNE /
+      *> WS-NIEDOPASOWANE-PELNE - jawne ostrzezenie zamiast cichego
+      *> pominiecia rekordu po przekroczeniu limitu tablicy.
+77 WS-KRAJE-PELNA               PIC X VALUE "N".
+77 WS-KURSY-PELNE               PIC X VALUE "N".
+77 WS-KONSOLIDACJA-PELNA        PIC X VALUE "N".
+
+      *> Robocze pola walidacji NIP - waga x cyfra, suma mod 11.
+01 NIP-WORK.
+        05 NIP-DISPLAY   PIC 9(10).
+01 NIP-DIGITS REDEFINES NIP-WORK.
+        05 NIP-DIGIT     PIC 9 OCCURS 10 TIMES.
+01 NIP-WAGI-GRUPA        VALUE "657234567".
+        05 NIP-WAGA      PIC 9 OCCURS 9 TIMES.
+77 NIP-SUMA              PIC 9(4) VALUE 0.
+77 NIP-CHECKSUM          PIC 9(2) VALUE 0.
+77 NIP-OK-SW             PIC X VALUE "T".
+77 IDX-NIP               PIC 9(2) VALUE 1.
 
 01 SWITCHES.
         05 EOF-SWITCH-DKF   PIC A VALUE "N".
         05 EOF-SWITCH-TKF   PIC A VALUE "N".
 
 01 COUNTERS.
-        05 REC-COUNTER-DKF  PIC 9(3) VALUE 0.
-        05 REC-COUNTER-TKF  PIC 9(3) VALUE 0.
-        05 I PIC 9(3) VALUE 1.
-        05 J PIC 9(3) VALUE 1.
-        05 W PIC 9(3) VALUE 1.
-        05 K PIC 9(3) VALUE 1.
+        05 REC-COUNTER-DKF  PIC 9(6) VALUE 0.
+        05 REC-COUNTER-TKF  PIC 9(6) VALUE 0.
+        05 I PIC 9(4) VALUE 1.
+        05 J PIC 9(4) VALUE 1.
+        05 W PIC 9(4) VALUE 1.
+        05 K PIC 9(4) VALUE 1.
         05 ZLICZKLIENTA PIC 9(2) VALUE ZERO.
         05 ZLICZWALUTE  PIC 9(2) VALUE ZERO.
-        05 L PIC 9(2) VALUE 1.
-        05 P PIC 9(2) VALUE 1.
-        05 LICZBATRANSAKCJIKRAJ PIC 9(3) VALUE ZERO.
-        05 NOWYWIERSZ PIC 9(2) VALUE 1.
-        05 BIEZACYWIERSZ PIC 9(2) VALUE 1.
+        05 L PIC 9(4) VALUE 1.
+        05 P PIC 9(4) VALUE 1.
+        05 M PIC 9(4) VALUE 1.
+        05 LICZBATRANSAKCJIKRAJ PIC 9(4) VALUE ZERO.
+        05 NOWYWIERSZ PIC 9(4) VALUE 1.
+        05 BIEZACYWIERSZ PIC 9(4) VALUE 1.
 
 
 01 NALICZONE.
-        05 ILOSCKLIENTOW PIC 9(2) VALUE 0.
-        05 ILOSCWALUT    PIC 9(2) VALUE 0.
-        05 KLIENTXWALUTA PIC 9(2) VALUE 12.
-        05 SUMAOPERACJI  PIC 9(6) VALUE 0.
-        05 SUMARAPORT    PIC 9(6) VALUE 0.
-        05 SUMATRANSAKCJA PIC 9(6) VALUE 0.       
-
- 
+        05 ILOSCKLIENTOW PIC 9(3) VALUE 0.
+        05 ILOSCWALUT    PIC 9(3) VALUE 0.
+        05 KLIENTXWALUTA PIC 9(4) VALUE 0.
+        05 SUMAOPERACJI  PIC 9(9) VALUE 0.
+        05 SUMARAPORT    PIC 9(9) VALUE 0.
+        05 SUMATRANSAKCJA PIC 9(9) VALUE 0.
+
+      *> Pola netto/PLN uzywane przy budowie RAPORT-NETTO i RAPORT-PLN.
+77 DEBET-NUM             PIC 9(9) VALUE 0.
+77 KREDYT-NUM            PIC 9(9) VALUE 0.
+
+      *> Sumy kontrolne rekoncyliacji koncowej (request 009).
+77 TOTAL-DEBET           PIC 9(11) VALUE 0.
+77 TOTAL-KREDYT          PIC 9(11) VALUE 0.
+77 TOTAL-NETTO           PIC S9(11) VALUE 0.
+77 SUMA-WARTOSC-KRAJ     PIC 9(11) VALUE 0.
+77 LICZBA-WYBRANYCH-KRAJ PIC 9(6) VALUE 0.
+77 LICZBA-ODRZUCONYCH-KRAJ PIC 9(6) VALUE 0.
+
+77 WS-ABEND-KOMUNIKAT    PIC X(60) VALUE SPACES.
+
+      *> Pola pomocnicze do budowy linii raportu w pliku RaportKlientow.
+01 LINIA-RAPORTU.
+        05 LR-KLIENT     PIC X(20).
+        05 LR-DEBET      PIC Z(8)9.
+        05 FILLER        PIC X(2)  VALUE SPACES.
+        05 LR-KREDYT     PIC Z(8)9.
+        05 FILLER        PIC X(2)  VALUE SPACES.
+        05 LR-NETTO      PIC -(8)9.
+        05 FILLER        PIC X(2)  VALUE SPACES.
+        05 LR-WALUTA     PIC X(19).
+        05 LR-PLN        PIC -(8)9.99.
+
+
 PROCEDURE DIVISION.
 
 000-MAIN.
 
-        PERFORM 400-INTRO.
+        PERFORM 900-OTWORZ-PLIK-RAPORTU.
+        PERFORM 401-WCZYTAJ-KRAJE-DOZWOLONE.
+        PERFORM 207-LOAD-KURSY-WALUT.
+
         PERFORM 100-WCZYTAJ-DANEKLIENTOW.
         PERFORM 200-PROCESS-DANEKLIENTOW
                 UNTIL EOF-SWITCH-DKF = "Y".
         PERFORM 300-TERMINATE-PROCESS-DANEKLIENTOW.
-        
-        PERFORM 101-WCZYTAJ-TRANSAKCJEKLIENTOW.
-        PERFORM 201-PROCESS-UNIQUE-KRAJTRANSAKCJE
-                UNTIL EOF-SWITCH-TKF = "Y".
-        PERFORM 202-PROCESS-LISTAKLIENCIWALUTY.
-        PERFORM 203-PROCESS-RAPORT.
-        PERFORM 301-TERMINATE-PROCESS-UNIQUE-KRAJTRANSAKCJE.
-        PERFORM 204-CHANGECODENAME-FULLNAME.        
+        PERFORM 206-DRUKUJ-NIEPOPRAWNE-NIP.
 
-        PERFORM 600-WYSWIETLTABLICE.
+        PERFORM 402-USTAL-KRAJE-URUCHOMIENIA.
+
+        PERFORM VARYING IDX-KRAJ FROM 1 BY 1
+                UNTIL IDX-KRAJ > LICZBA-KRAJOW-URUCHOMIENIE
+                MOVE KRAJ-DO-URUCHOMIENIA(IDX-KRAJ) TO SELECT-COUNTRY
+                PERFORM 500-RUN-FOR-COUNTRY
+        END-PERFORM.
+
+        PERFORM 950-ZAMKNIJ-PLIK-RAPORTU.
 
         STOP RUN.
 
+500-RUN-FOR-COUNTRY.
+
+        PERFORM 403-WALIDUJ-KOD-KRAJU.
+
+        IF WS-KOD-KRAJU-OK NOT = "T"
+                DISPLAY "Pomijam nieznany kod kraju: " SELECT-COUNTRY
+        ELSE
+                PERFORM 800-RESET-COUNTRY-TABLES
+
+                PERFORM 101-WCZYTAJ-TRANSAKCJEKLIENTOW
+                PERFORM 201-PROCESS-UNIQUE-KRAJTRANSAKCJE
+                        UNTIL EOF-SWITCH-TKF = "Y"
+                PERFORM 301-TERMINATE-PROCESS-UNIQUE-KRAJTRANSAKCJE
+
+                PERFORM 202-PROCESS-LISTAKLIENCIWALUTY
+                PERFORM 203-PROCESS-RAPORT
+                PERFORM 204-CHANGECODENAME-FULLNAME
+                PERFORM 208-PROCESS-KONSOLIDACJA-WALUT
+
+                PERFORM 600-WYSWIETLTABLICE
+                PERFORM 601-ZAPISZ-RAPORT-DO-PLIKU
+                PERFORM 605-DRUKUJ-NIEDOPASOWANYCH-KLIENTOW
+                PERFORM 209-DRUKUJ-PODSUMOWANIE-KONTROLNE
+        END-IF.
+
 100-WCZYTAJ-DANEKLIENTOW.
-        
+
         OPEN INPUT DANEKLIENTOWFILE.
-        
+
+        IF DKF-STATUS NOT = "00"
+                MOVE SPACES TO WS-ABEND-KOMUNIKAT
+                STRING "DaneKlientow: nie mozna otworzyc pliku (status "
+                        DELIMITED BY SIZE
+                        DKF-STATUS DELIMITED BY SIZE
+                        ")" DELIMITED BY SIZE
+                        INTO WS-ABEND-KOMUNIKAT
+                PERFORM 998-ABEND-PLIK
+        END-IF.
+
         READ DANEKLIENTOWFILE
                 AT END
                         MOVE "Y" TO EOF-SWITCH-DKF
@@ -124,8 +335,21 @@ PROCEDURE DIVISION.
 
 101-WCZYTAJ-TRANSAKCJEKLIENTOW.
 
+        MOVE 0 TO REC-COUNTER-TKF.
+        MOVE "N" TO EOF-SWITCH-TKF.
+
         OPEN INPUT TRANSAKCJEKLIENTOWFILE.
-        
+
+        IF TKF-STATUS NOT = "00"
+                MOVE SPACES TO WS-ABEND-KOMUNIKAT
+                STRING "TransakcjeKlientow: nie mozna otworzyc pliku (status "
+                        DELIMITED BY SIZE
+                        TKF-STATUS DELIMITED BY SIZE
+                        ")" DELIMITED BY SIZE
+                        INTO WS-ABEND-KOMUNIKAT
+                PERFORM 998-ABEND-PLIK
+        END-IF.
+
         READ TRANSAKCJEKLIENTOWFILE
                 AT END
                         MOVE "Y" TO EOF-SWITCH-TKF
@@ -135,57 +359,115 @@ PROCEDURE DIVISION.
 
 200-PROCESS-DANEKLIENTOW.
 
-        
+        IF I > MAX-KLIENCI
+                MOVE "TABLICA-KLIENCI (DaneKlientow) capacity exceeded"
+                        TO WS-ABEND-KOMUNIKAT
+                PERFORM 999-ABEND-POJEMNOSC
+        END-IF.
+
         MOVE KOD-KLIENTA-DK TO KLIENT(I,1)
         MOVE NAZWA-KLIENTA  TO KLIENT(I,2)
         MOVE ADRES-KLIENTA  TO KLIENT(I,3)
         MOVE NIP            TO KLIENT(I,4)
-        
+
+        PERFORM 205-VALIDATE-NIP.
+
         COMPUTE I = I + 1
 
         READ DANEKLIENTOWFILE
                 AT END
                         MOVE "Y" TO EOF-SWITCH-DKF
-                        COMPUTE I = 1
                 NOT AT END
                         COMPUTE REC-COUNTER-DKF = REC-COUNTER-DKF + 1
         END-READ.
 
 201-PROCESS-UNIQUE-KRAJTRANSAKCJE.
-        
-        IF KOD-KRAJU EQUALS SELECT-COUNTRY THEN                                
+
+        IF KOD-KRAJU IS EQUAL TO SELECT-COUNTRY THEN
+                IF J > MAX-TRANSAKCJE
+                        MOVE "TABLICA-TRANSAKCJE capacity exceeded"
+                                TO WS-ABEND-KOMUNIKAT
+                        PERFORM 999-ABEND-POJEMNOSC
+                END-IF
+
                 MOVE KOD-KRAJU          TO TRANSAKCJAKRAJ(J,1)
                 MOVE KOD-KLIENTA-TK     TO TRANSAKCJAKRAJ(J,2)
                 MOVE WALUTA-TRANSAKCJI  TO TRANSAKCJAKRAJ(J,3)
                 MOVE DEBET-KREDYT-FLAGA TO TRANSAKCJAKRAJ(J,4)
                 MOVE WARTOSC-TRANSAKCJI TO TRANSAKCJAKRAJ(J,5)
+
+                COMPUTE SUMA-WARTOSC-KRAJ =
+                        SUMA-WARTOSC-KRAJ + WARTOSC-TRANSAKCJI
+                COMPUTE LICZBA-WYBRANYCH-KRAJ = LICZBA-WYBRANYCH-KRAJ + 1
+
+                PERFORM 210-SPRAWDZ-KLIENTA-ISTNIEJE
+
                 COMPUTE J = J + 1
+        ELSE
+                COMPUTE LICZBA-ODRZUCONYCH-KRAJ = LICZBA-ODRZUCONYCH-KRAJ + 1
         END-IF.
 
-
         READ TRANSAKCJEKLIENTOWFILE
                 AT END
                         MOVE "Y" TO EOF-SWITCH-TKF
-                        MOVE J TO LICZBATRANSAKCJIKRAJ
+                        COMPUTE LICZBATRANSAKCJIKRAJ = J - 1
                 NOT AT END
                         COMPUTE REC-COUNTER-TKF = REC-COUNTER-TKF + 1
         END-READ.
 
+210-SPRAWDZ-KLIENTA-ISTNIEJE.
+
+        MOVE "N" TO WS-KLIENT-ZNALEZIONY.
+
+        PERFORM VARYING K FROM 1 BY 1 UNTIL K > MAX-KLIENCI
+                OR WS-KLIENT-ZNALEZIONY = "T"
+                IF KLIENT(K,1) NOT = SPACES AND
+                   KOD-KLIENTA-TK IS EQUAL TO KLIENT(K,1)
+                        MOVE "T" TO WS-KLIENT-ZNALEZIONY
+                END-IF
+        END-PERFORM.
+
+        IF WS-KLIENT-ZNALEZIONY NOT = "T"
+                IF ILOSC-NIEDOPASOWANYCH >= MAX-NIEDOPASOWANE
+                        MOVE "T" TO WS-NIEDOPASOWANE-PELNE
+                ELSE
+                        COMPUTE ILOSC-NIEDOPASOWANYCH = ILOSC-NIEDOPASOWANYCH + 1
+                        MOVE SELECT-COUNTRY     TO ND-KRAJ(ILOSC-NIEDOPASOWANYCH)
+                        MOVE KOD-KLIENTA-TK     TO ND-KOD-KLIENTA(ILOSC-NIEDOPASOWANYCH)
+                        MOVE WALUTA-TRANSAKCJI  TO ND-WALUTA(ILOSC-NIEDOPASOWANYCH)
+                        MOVE DEBET-KREDYT-FLAGA TO ND-FLAGA(ILOSC-NIEDOPASOWANYCH)
+                        MOVE WARTOSC-TRANSAKCJI TO ND-WARTOSC(ILOSC-NIEDOPASOWANYCH)
+                        COMPUTE LICZBA-NIEDOPASOWANYCH-KRAJ =
+                                LICZBA-NIEDOPASOWANYCH-KRAJ + 1
+                END-IF
+        END-IF.
+
 202-PROCESS-LISTAKLIENCIWALUTY.
        COMPUTE J = 1.
 
-       PERFORM VARYING J FROM 1 BY 1 UNTIL J > LICZBATRANSAKCJIKRAJ 
-        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+       PERFORM VARYING J FROM 1 BY 1 UNTIL J > LICZBATRANSAKCJIKRAJ
+      *> Skanujemy tylko wpisy juz dodane dla BIEZACEGO kraju (1..L-1 /
+      *> 1..P-1), a nie cala tablice do MAX-* - inaczej pozostalosci po
+      *> poprzednim kraju w tym samym uruchomieniu (request 005) sa
+      *> traktowane jako "juz widziane" dla nowego kraju i pomijane.
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I > L - 1
          IF TRANSAKCJAKRAJ(J,2) IS EQUAL TO SUMAKLIENTOW(I) THEN
-          COMPUTE ZLICZKLIENTA = ZLICZKLIENTA + 1   
+          COMPUTE ZLICZKLIENTA = ZLICZKLIENTA + 1
+         END-IF
+        END-PERFORM
+
+        PERFORM VARYING M FROM 1 BY 1 UNTIL M > P - 1
+         IF TRANSAKCJAKRAJ(J,3) IS EQUAL TO SUMAWALUT(M) THEN
+          COMPUTE ZLICZWALUTE = ZLICZWALUTE + 1
          END-IF
- 
-         IF TRANSAKCJAKRAJ(J,3) IS EQUAL TO SUMAWALUT(I) THEN
-          COMPUTE ZLICZWALUTE = ZLICZWALUTE + 1   
-         END-IF        
         END-PERFORM
 
          IF ZLICZKLIENTA = 0 THEN
+          IF L > MAX-UNIKALNI-KLIENCI
+              MOVE "TABLICA-UNIQUEKLIENCI capacity exceeded"
+                      TO WS-ABEND-KOMUNIKAT
+              PERFORM 999-ABEND-POJEMNOSC
+          END-IF
           MOVE TRANSAKCJAKRAJ(J,2) TO SUMAKLIENTOW(L)
           COMPUTE L = L + 1
           COMPUTE ZLICZKLIENTA = 0
@@ -194,6 +476,11 @@ PROCEDURE DIVISION.
          END-IF
 
          IF ZLICZWALUTE = 0 THEN
+          IF P > MAX-UNIKALNE-WALUTY
+              MOVE "TABLICA-UNIQUEWALUTY capacity exceeded"
+                      TO WS-ABEND-KOMUNIKAT
+              PERFORM 999-ABEND-POJEMNOSC
+          END-IF
           MOVE TRANSAKCJAKRAJ(J,3) TO SUMAWALUT(P)
           COMPUTE P = P + 1
           COMPUTE ZLICZWALUTE = 0
@@ -201,12 +488,12 @@ PROCEDURE DIVISION.
           COMPUTE ZLICZWALUTE = 0
          END-IF
        END-PERFORM.
-        
-        COMPUTE ILOSCKLIENTOW = L.
-        COMPUTE ILOSCWALUT = P.
+
+        COMPUTE ILOSCKLIENTOW = L - 1.
+        COMPUTE ILOSCWALUT = P - 1.
 
 203-PROCESS-RAPORT.
-        
+
         COMPUTE J = 1.
         COMPUTE I = 1.
         COMPUTE P = 1.
@@ -215,20 +502,26 @@ PROCEDURE DIVISION.
         COMPUTE K = 0.
         COMPUTE NOWYWIERSZ = 1.
 
-       PERFORM VARYING J FROM 1 BY 1 UNTIL J > LICZBATRANSAKCJIKRAJ 
+       PERFORM VARYING J FROM 1 BY 1 UNTIL J > LICZBATRANSAKCJIKRAJ
         PERFORM VARYING I FROM 1 BY 1 UNTIL I > ILOSCKLIENTOW
          PERFORM VARYING P FROM 1 BY 1 UNTIL P > ILOSCWALUT
           IF TRANSAKCJAKRAJ(J,2) IS EQUAL TO SUMAKLIENTOW(I) AND
           TRANSAKCJAKRAJ(J,3) IS EQUAL TO SUMAWALUT(P) THEN
             PERFORM VARYING L FROM 1 BY 1 UNTIL L > KLIENTXWALUTA
 
-                 IF TRANSAKCJAKRAJ(J,2) IS EQUAL TO RAPORT(L,1) AND 
+                 IF TRANSAKCJAKRAJ(J,2) IS EQUAL TO RAPORT(L,1) AND
                     TRANSAKCJAKRAJ(J,3) IS EQUAL TO RAPORT(L,4) THEN
-                        COMPUTE W = 1  
+                        COMPUTE W = 1
                  END-IF
              END-PERFORM
 
-                 IF W EQUALS 0 THEN
+                 IF W IS EQUAL TO 0 THEN
+                        IF NOWYWIERSZ > MAX-RAPORT-WIERSZY
+                                MOVE "TABLICA-RAPORT capacity exceeded"
+                                        TO WS-ABEND-KOMUNIKAT
+                                PERFORM 999-ABEND-POJEMNOSC
+                        END-IF
+
                         MOVE TRANSAKCJAKRAJ(J,2) TO RAPORT(NOWYWIERSZ,1)
                         MOVE TRANSAKCJAKRAJ(J,3) TO RAPORT(NOWYWIERSZ,4)
 
@@ -238,6 +531,7 @@ PROCEDURE DIVISION.
                            MOVE TRANSAKCJAKRAJ(J,5) TO RAPORT(NOWYWIERSZ,3)
                           END-IF
 
+                        COMPUTE KLIENTXWALUTA = KLIENTXWALUTA + 1
                         MOVE NOWYWIERSZ TO BIEZACYWIERSZ
                         COMPUTE NOWYWIERSZ = NOWYWIERSZ + 1
                         COMPUTE W = 0
@@ -257,7 +551,7 @@ PROCEDURE DIVISION.
                       COMPUTE SUMAOPERACJI = SUMARAPORT + SUMATRANSAKCJA
                       MOVE SUMAOPERACJI TO RAPORT(BIEZACYWIERSZ,3)
                       COMPUTE SUMAOPERACJI = 0
-                   END-IF     
+                   END-IF
                END-IF
 
                 COMPUTE K = 0
@@ -267,20 +561,218 @@ PROCEDURE DIVISION.
          END-PERFORM
         END-PERFORM
        END-PERFORM.
- 
+
+      *> Kolumna netto (debet-kredyt) i sumy kontrolne calego raportu
+      *> (request 007 / request 009).
+        COMPUTE TOTAL-DEBET = 0.
+        COMPUTE TOTAL-KREDYT = 0.
+        COMPUTE TOTAL-NETTO = 0.
+
+        PERFORM VARYING W FROM 1 BY 1 UNTIL W > KLIENTXWALUTA
+                MOVE RAPORT(W,2) TO DEBET-NUM
+                MOVE RAPORT(W,3) TO KREDYT-NUM
+                COMPUTE RAPORT-NETTO(W) = DEBET-NUM - KREDYT-NUM
+                COMPUTE TOTAL-DEBET  = TOTAL-DEBET  + DEBET-NUM
+                COMPUTE TOTAL-KREDYT = TOTAL-KREDYT + KREDYT-NUM
+                COMPUTE TOTAL-NETTO  = TOTAL-NETTO  + RAPORT-NETTO(W)
+        END-PERFORM.
+
 204-CHANGECODENAME-FULLNAME.
-        
-        COMPUTE K = 1.        
+
+        COMPUTE K = 1.
         COMPUTE W = 1.
 
-        PERFORM VARYING K FROM 1 BY 1 UNTIL K > 6
-                PERFORM VARYING W FROM 1 BY 1 UNTIL W > 10
-                        IF KLIENT(K,1) IS EQUAL TO RAPORT(W,1) THEN
+        PERFORM VARYING K FROM 1 BY 1 UNTIL K > MAX-KLIENCI
+                PERFORM VARYING W FROM 1 BY 1 UNTIL W > KLIENTXWALUTA
+                        IF KLIENT(K,1) NOT = SPACES AND
+                           KLIENT(K,1) IS EQUAL TO RAPORT(W,1) THEN
                                 MOVE KLIENT(K,2) TO RAPORT(W,1)
                         END-IF
                 END-PERFORM
         END-PERFORM.
-        
+
+205-VALIDATE-NIP.
+
+      *> Standardowa suma kontrolna NIP: wagi 6,5,7,2,3,4,5,6,7 na
+      *> pierwszych 9 cyfrach, reszta z dzielenia przez 11 (10 => NIP
+      *> niepoprawny) musi byc rowna 10-tej cyfrze.
+        MOVE NIP TO NIP-DISPLAY.
+        MOVE 0 TO NIP-SUMA.
+
+        PERFORM VARYING IDX-NIP FROM 1 BY 1 UNTIL IDX-NIP > 9
+                COMPUTE NIP-SUMA = NIP-SUMA +
+                        NIP-DIGIT(IDX-NIP) * NIP-WAGA(IDX-NIP)
+        END-PERFORM.
+
+        COMPUTE NIP-CHECKSUM = FUNCTION MOD(NIP-SUMA, 11).
+
+        IF NIP-CHECKSUM = 10 OR NIP-CHECKSUM NOT = NIP-DIGIT(10)
+                MOVE "N" TO NIP-OK-SW
+        ELSE
+                MOVE "T" TO NIP-OK-SW
+        END-IF.
+
+        IF NIP-OK-SW NOT = "T"
+                IF ILOSC-NIEPOPRAWNYCH-NIP >= MAX-NIEPOPRAWNE-NIP
+                        MOVE "T" TO WS-NIEPOPRAWNE-NIP-PELNE
+                ELSE
+                        COMPUTE ILOSC-NIEPOPRAWNYCH-NIP =
+                                ILOSC-NIEPOPRAWNYCH-NIP + 1
+                        MOVE KOD-KLIENTA-DK TO NN-KOD(ILOSC-NIEPOPRAWNYCH-NIP)
+                        MOVE NAZWA-KLIENTA  TO NN-NAZWA(ILOSC-NIEPOPRAWNYCH-NIP)
+                        MOVE NIP            TO NN-NIP(ILOSC-NIEPOPRAWNYCH-NIP)
+                END-IF
+        END-IF.
+
+206-DRUKUJ-NIEPOPRAWNE-NIP.
+
+        DISPLAY "*** Klienci z bledna suma kontrolna NIP ***".
+
+        IF ILOSC-NIEPOPRAWNYCH-NIP = 0
+                DISPLAY "Brak - wszystkie NIP-y poprawne."
+        ELSE
+                PERFORM VARYING W FROM 1 BY 1
+                        UNTIL W > ILOSC-NIEPOPRAWNYCH-NIP
+                        DISPLAY NN-KOD(W) "  " NN-NAZWA(W) "  " NN-NIP(W)
+                        MOVE SPACES TO RAPORT-LINE
+                        STRING "NIEPOPRAWNY NIP: " NN-KOD(W) " "
+                                NN-NAZWA(W) " " NN-NIP(W)
+                                DELIMITED BY SIZE INTO RAPORT-LINE
+                        WRITE RAPORT-LINE
+                END-PERFORM
+                IF WS-NIEPOPRAWNE-NIP-PELNE = "T"
+                        DISPLAY "UWAGA: lista obcieta - wiecej niz "
+                                MAX-NIEPOPRAWNE-NIP " niepoprawnych NIP."
+                END-IF
+        END-IF.
+
+207-LOAD-KURSY-WALUT.
+
+        MOVE 0 TO ILOSC-KURSOW.
+
+        OPEN INPUT KURSYWALUTFILE.
+
+        IF KWF-STATUS = "00"
+                PERFORM UNTIL KWF-STATUS NOT = "00"
+                        READ KURSYWALUTFILE
+                                AT END MOVE "10" TO KWF-STATUS
+                                NOT AT END
+                                        IF ILOSC-KURSOW < MAX-KURSY-WALUT
+                                                COMPUTE ILOSC-KURSOW =
+                                                        ILOSC-KURSOW + 1
+                                                MOVE KURS-WALUTA TO
+                                                        WALUTA-KURS(ILOSC-KURSOW)
+                                                MOVE KURS-WARTOSC TO
+                                                        WARTOSC-KURS(ILOSC-KURSOW)
+                                        ELSE
+                                                MOVE "T" TO WS-KURSY-PELNE
+                                        END-IF
+                        END-READ
+                END-PERFORM
+                CLOSE KURSYWALUTFILE
+        END-IF.
+
+        IF WS-KURSY-PELNE = "T"
+                DISPLAY "UWAGA: lista kursow walut obcieta - wiecej niz "
+                        MAX-KURSY-WALUT " walut w KursyWalut."
+        END-IF.
+
+208-PROCESS-KONSOLIDACJA-WALUT.
+
+      *> Przeliczenie kazdego wiersza raportu na PLN wg TABLICA-KURSY
+      *> oraz zbiorcza suma PLN per klient (request 006).
+        MOVE 0 TO ILOSC-KONSOLIDACJI.
+
+        PERFORM VARYING W FROM 1 BY 1 UNTIL W > KLIENTXWALUTA
+                PERFORM 211-ZNAJDZ-KURS-WALUTY
+                COMPUTE RAPORT-PLN(W) = RAPORT-NETTO(W) * WS-KURS-BIEZACY
+
+                MOVE "N" TO WS-KLIENT-ZNALEZIONY
+                PERFORM VARYING K FROM 1 BY 1 UNTIL K > ILOSC-KONSOLIDACJI
+                        OR WS-KLIENT-ZNALEZIONY = "T"
+                        IF KLIENT-KONS(K) IS EQUAL TO RAPORT(W,1)
+                                COMPUTE SUMA-PLN-KONS(K) =
+                                        SUMA-PLN-KONS(K) + RAPORT-PLN(W)
+                                MOVE "T" TO WS-KLIENT-ZNALEZIONY
+                        END-IF
+                END-PERFORM
+
+                IF WS-KLIENT-ZNALEZIONY NOT = "T"
+                        IF ILOSC-KONSOLIDACJI < MAX-KONSOLIDACJA
+                                COMPUTE ILOSC-KONSOLIDACJI = ILOSC-KONSOLIDACJI + 1
+                                MOVE RAPORT(W,1) TO KLIENT-KONS(ILOSC-KONSOLIDACJI)
+                                MOVE RAPORT-PLN(W) TO
+                                        SUMA-PLN-KONS(ILOSC-KONSOLIDACJI)
+                        ELSE
+                                MOVE "T" TO WS-KONSOLIDACJA-PELNA
+                        END-IF
+                END-IF
+        END-PERFORM.
+
+        IF WS-KONSOLIDACJA-PELNA = "T"
+                DISPLAY "UWAGA: lista konsolidacji PLN obcieta - wiecej niz "
+                        MAX-KONSOLIDACJA " klientow."
+        END-IF.
+
+211-ZNAJDZ-KURS-WALUTY.
+
+        MOVE "N" TO WS-KURS-ZNALEZIONY.
+        MOVE 1 TO WS-KURS-BIEZACY.
+
+        IF RAPORT(W,4) IS EQUAL TO "PLN"
+                MOVE 1 TO WS-KURS-BIEZACY
+                MOVE "T" TO WS-KURS-ZNALEZIONY
+        ELSE
+                PERFORM VARYING K FROM 1 BY 1 UNTIL K > ILOSC-KURSOW
+                        OR WS-KURS-ZNALEZIONY = "T"
+                        IF WALUTA-KURS(K) IS EQUAL TO RAPORT(W,4)
+                                MOVE WARTOSC-KURS(K) TO WS-KURS-BIEZACY
+                                MOVE "T" TO WS-KURS-ZNALEZIONY
+                        END-IF
+                END-PERFORM
+        END-IF.
+
+        IF WS-KURS-ZNALEZIONY NOT = "T"
+                DISPLAY "UWAGA: brak kursu dla waluty " RAPORT(W,4)
+                        " - PLN pominiete (kurs=0)."
+                MOVE 0 TO WS-KURS-BIEZACY
+        END-IF.
+
+209-DRUKUJ-PODSUMOWANIE-KONTROLNE.
+
+      *> Rekoncyliacja koncowa (request 009): liczba rekordow wczytanych,
+      *> wybranych, odrzuconych/niedopasowanych, oraz krzyzowa kontrola
+      *> sumy RAPORT-DEBET+RAPORT-KREDYT wzgledem sumy WARTOSC-TRANSAKCJI
+      *> wybranych transakcji tego kraju.
+        DISPLAY " ".
+        DISPLAY "*** Podsumowanie kontrolne dla kraju: " SELECT-COUNTRY " ***".
+        DISPLAY "Rekordy DaneKlientow wczytane (caly przebieg): "
+                REC-COUNTER-DKF.
+        DISPLAY "Rekordy TransakcjeKlientow wczytane w tym przebiegu: "
+                REC-COUNTER-TKF.
+        DISPLAY "Transakcje wybrane dla kraju " SELECT-COUNTRY ": "
+                LICZBA-WYBRANYCH-KRAJ.
+        DISPLAY "Transakcje odrzucone (inny kraj): "
+                LICZBA-ODRZUCONYCH-KRAJ.
+        DISPLAY "Transakcje z niedopasowanym klientem: "
+                LICZBA-NIEDOPASOWANYCH-KRAJ.
+        DISPLAY "Suma WARTOSC-TRANSAKCJI wybranych: " SUMA-WARTOSC-KRAJ.
+        DISPLAY "Suma RAPORT debet+kredyt:          "
+                TOTAL-DEBET " + " TOTAL-KREDYT.
+
+        IF SUMA-WARTOSC-KRAJ = TOTAL-DEBET + TOTAL-KREDYT
+                DISPLAY "Kontrola krzyzowa: OK - sumy sie zgadzaja."
+        ELSE
+                DISPLAY "Kontrola krzyzowa: NIEZGODNOSC - sprawdz dane!"
+        END-IF.
+
+        MOVE SPACES TO RAPORT-LINE.
+        STRING "PODSUMOWANIE " SELECT-COUNTRY
+                " WYBRANE=" LICZBA-WYBRANYCH-KRAJ
+                " ODRZUCONE=" LICZBA-ODRZUCONYCH-KRAJ
+                " NIEDOPASOWANE=" LICZBA-NIEDOPASOWANYCH-KRAJ
+                DELIMITED BY SIZE INTO RAPORT-LINE
+        WRITE RAPORT-LINE.
 
 300-TERMINATE-PROCESS-DANEKLIENTOW.
 
@@ -292,21 +784,186 @@ PROCEDURE DIVISION.
 
 400-INTRO.
 
-        DISPLAY "*******************************"
-        DISPLAY "Witaj w programie raportujacym."
-        DISPLAY "Raport dla Polski,  wprowadz 1."
-        DISPLAY "Raport dla Niemiec, wprowadz 2."
-        DISPLAY "*******************************"
-        ACCEPT USER-OPTION.
-        
-        EVALUATE USER-OPTION
-                WHEN 1 MOVE "PL" TO SELECT-COUNTRY
-                WHEN 2 MOVE "DE" TO SELECT-COUNTRY.
+      *> Sciezka interaktywna - uzywana tylko gdy ani PARM z wiersza
+      *> polecen, ani plik ParametryKrajow nie dostarczyly listy
+      *> krajow (request 005). Akceptuje dowolny 2-literowy kod
+      *> (request 000); "1"/"2" zachowane dla zgodnosci wstecznej.
+        DISPLAY "*******************************".
+        DISPLAY "Witaj w programie raportujacym.".
+        DISPLAY "Podaj dwuliterowy kod kraju (np. PL, DE, FR) i Enter.".
+        DISPLAY "Zachowane dla zgodnosci: 1 = Polska, 2 = Niemcy.".
+        DISPLAY "*******************************".
+
+        MOVE 1 TO WS-PROBA.
+        MOVE "N" TO WS-KOD-KRAJU-OK.
+
+        PERFORM UNTIL WS-KOD-KRAJU-OK = "T" OR WS-PROBA > 3
+                MOVE SPACES TO USER-OPTION
+                ACCEPT USER-OPTION
+
+                EVALUATE FUNCTION TRIM(USER-OPTION)
+                        WHEN "1" MOVE "PL" TO SELECT-COUNTRY
+                        WHEN "2" MOVE "DE" TO SELECT-COUNTRY
+                        WHEN OTHER
+                                MOVE FUNCTION UPPER-CASE(USER-OPTION)
+                                        TO SELECT-COUNTRY
+                END-EVALUATE
+
+                PERFORM 403-WALIDUJ-KOD-KRAJU
+
+                IF WS-KOD-KRAJU-OK NOT = "T"
+                        DISPLAY "Nieznany kod kraju: [" SELECT-COUNTRY
+                                "]. Sprobuj ponownie."
+                        COMPUTE WS-PROBA = WS-PROBA + 1
+                END-IF
+        END-PERFORM.
+
+        IF WS-KOD-KRAJU-OK = "T"
+                COMPUTE LICZBA-KRAJOW-URUCHOMIENIE = 1
+                MOVE SELECT-COUNTRY TO KRAJ-DO-URUCHOMIENIA(1)
+        ELSE
+                DISPLAY "Nie podano poprawnego kodu kraju - koniec programu."
+                PERFORM 950-ZAMKNIJ-PLIK-RAPORTU
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+        END-IF.
+
+401-WCZYTAJ-KRAJE-DOZWOLONE.
+
+      *> Kontrolny plik dozwolonych kodow krajow (request 000). Jesli
+      *> plik nie istnieje, dowolny 2-literowy kod jest dozwolony.
+        MOVE 0 TO ILOSC-KRAJOW-DOZW.
+
+        OPEN INPUT KRAJEFILE.
+
+        IF KRF-STATUS = "00"
+                PERFORM UNTIL KRF-STATUS NOT = "00"
+                        READ KRAJEFILE
+                                AT END MOVE "10" TO KRF-STATUS
+                                NOT AT END
+                                        IF KRAJ-RECORD NOT = SPACES
+                                          IF ILOSC-KRAJOW-DOZW < MAX-KRAJE-LISTA
+                                            COMPUTE ILOSC-KRAJOW-DOZW =
+                                                  ILOSC-KRAJOW-DOZW + 1
+                                            MOVE FUNCTION UPPER-CASE
+                                                (KRAJ-RECORD(1:2))
+                                                TO WIERSZ-KRAJE-DOZW
+                                                  (ILOSC-KRAJOW-DOZW)
+                                          ELSE
+                                            MOVE "T" TO WS-KRAJE-PELNA
+                                          END-IF
+                                        END-IF
+                        END-READ
+                END-PERFORM
+                CLOSE KRAJEFILE
+        END-IF.
+
+        IF WS-KRAJE-PELNA = "T"
+                DISPLAY "UWAGA: lista dozwolonych krajow obcieta - wiecej niz "
+                        MAX-KRAJE-LISTA " kodow w KrajeDozwolone."
+        END-IF.
+
+402-USTAL-KRAJE-URUCHOMIENIA.
+
+      *> Kolejnosc: PARM z wiersza polecen (JCL), potem plik
+      *> ParametryKrajow, a dopiero na koncu interaktywny ACCEPT
+      *> (request 005).
+        MOVE 0 TO LICZBA-KRAJOW-URUCHOMIENIE.
+        MOVE SPACES TO WS-PARM.
+        ACCEPT WS-PARM FROM COMMAND-LINE.
+
+        IF FUNCTION TRIM(WS-PARM) NOT = SPACES
+                PERFORM 404-PARSUJ-PARM-KRAJOW
+        ELSE
+                PERFORM 405-WCZYTAJ-PLIK-PARAMETROW
+        END-IF.
+
+        IF LICZBA-KRAJOW-URUCHOMIENIE = 0
+                PERFORM 400-INTRO
+        END-IF.
+
+404-PARSUJ-PARM-KRAJOW.
+
+        MOVE FUNCTION TRIM(WS-PARM) TO WS-PARM.
+        COMPUTE WS-PARM-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-PARM)).
+        MOVE 1 TO WS-PARM-WSK.
+
+        PERFORM UNTIL WS-PARM-WSK > WS-PARM-LEN
+                MOVE SPACES TO WS-KRAJ-TMP
+                UNSTRING WS-PARM DELIMITED BY ","
+                        INTO WS-KRAJ-TMP
+                        WITH POINTER WS-PARM-WSK
+                END-UNSTRING
+
+                MOVE FUNCTION TRIM(WS-KRAJ-TMP) TO WS-KRAJ-TMP
+
+                IF WS-KRAJ-TMP NOT = SPACES
+                        IF LICZBA-KRAJOW-URUCHOMIENIE >= MAX-KRAJE-LISTA
+                                MOVE "PARM country list exceeds capacity"
+                                        TO WS-ABEND-KOMUNIKAT
+                                PERFORM 999-ABEND-POJEMNOSC
+                        END-IF
+                        COMPUTE LICZBA-KRAJOW-URUCHOMIENIE =
+                                LICZBA-KRAJOW-URUCHOMIENIE + 1
+                        MOVE FUNCTION UPPER-CASE(WS-KRAJ-TMP(1:2))
+                                TO KRAJ-DO-URUCHOMIENIA
+                                        (LICZBA-KRAJOW-URUCHOMIENIE)
+                END-IF
+        END-PERFORM.
+
+405-WCZYTAJ-PLIK-PARAMETROW.
+
+        OPEN INPUT PARAMETRYKRAJOWFILE.
+
+        IF PRM-STATUS = "00"
+                PERFORM UNTIL PRM-STATUS NOT = "00"
+                        READ PARAMETRYKRAJOWFILE
+                                AT END MOVE "10" TO PRM-STATUS
+                                NOT AT END
+                                  IF PARAM-REC NOT = SPACES
+                                    IF LICZBA-KRAJOW-URUCHOMIENIE
+                                        >= MAX-KRAJE-LISTA
+                                        MOVE "ParametryKrajow list exceeds capacity"
+                                                TO WS-ABEND-KOMUNIKAT
+                                        PERFORM 999-ABEND-POJEMNOSC
+                                    END-IF
+                                    COMPUTE LICZBA-KRAJOW-URUCHOMIENIE =
+                                        LICZBA-KRAJOW-URUCHOMIENIE + 1
+                                    MOVE FUNCTION UPPER-CASE
+                                        (PARAM-REC(1:2))
+                                        TO KRAJ-DO-URUCHOMIENIA
+                                            (LICZBA-KRAJOW-URUCHOMIENIE)
+                                  END-IF
+                        END-READ
+                END-PERFORM
+                CLOSE PARAMETRYKRAJOWFILE
+        END-IF.
+
+403-WALIDUJ-KOD-KRAJU.
+
+        MOVE "T" TO WS-KOD-KRAJU-OK.
+
+        IF SELECT-COUNTRY = SPACES OR SELECT-COUNTRY NOT ALPHABETIC
+                MOVE "N" TO WS-KOD-KRAJU-OK
+        ELSE
+                IF ILOSC-KRAJOW-DOZW > 0
+                        MOVE "N" TO WS-KOD-KRAJU-OK
+                        PERFORM VARYING IDX-KRAJ-DOZW FROM 1 BY 1
+                                UNTIL IDX-KRAJ-DOZW > ILOSC-KRAJOW-DOZW
+                                IF SELECT-COUNTRY IS EQUAL TO
+                                        WIERSZ-KRAJE-DOZW(IDX-KRAJ-DOZW)
+                                        MOVE "T" TO WS-KOD-KRAJU-OK
+                                END-IF
+                        END-PERFORM
+                END-IF
+        END-IF.
 
 600-WYSWIETLTABLICE.
 
+        DISPLAY " ".
+        DISPLAY "*** Raport dla kraju: " SELECT-COUNTRY " ***".
         DISPLAY "NazwaKlienta SumaTransakcji SumaTransakcji "
-                "Waluta".
+                "Waluta Netto PLN".
 
         DISPLAY "             Debetowych     Kredytowych    Transakcji".
 
@@ -314,6 +971,184 @@ PROCEDURE DIVISION.
                         DISPLAY RAPORT(W,1)"  "
                                 RAPORT(W,2)"  "
                                 RAPORT(W,3)"  "
-                                RAPORT(W,4)
+                                RAPORT(W,4)"  "
+                                RAPORT-NETTO(W)"  "
+                                RAPORT-PLN(W)
         END-PERFORM.
-        
+
+        DISPLAY "-------------------------------------------------------".
+        DISPLAY "SUMA OGOLEM   " TOTAL-DEBET "  " TOTAL-KREDYT
+                "  " TOTAL-NETTO.
+
+        IF ILOSC-KONSOLIDACJI > 0
+                DISPLAY " "
+                DISPLAY "*** Skonsolidowana pozycja klienta w PLN ***"
+                PERFORM VARYING W FROM 1 BY 1 UNTIL W > ILOSC-KONSOLIDACJI
+                        DISPLAY KLIENT-KONS(W) "  " SUMA-PLN-KONS(W)
+                END-PERFORM
+        END-IF.
+
+601-ZAPISZ-RAPORT-DO-PLIKU.
+
+        MOVE SPACES TO RAPORT-LINE.
+        STRING "=== RAPORT DLA KRAJU: " SELECT-COUNTRY " ==="
+                DELIMITED BY SIZE INTO RAPORT-LINE
+        WRITE RAPORT-LINE.
+
+        MOVE SPACES TO RAPORT-LINE.
+        MOVE "Klient/Waluta         Debet      Kredyt      Netto"
+                TO RAPORT-LINE
+        WRITE RAPORT-LINE.
+
+        PERFORM VARYING W FROM 1 BY 1 UNTIL W > KLIENTXWALUTA
+                MOVE SPACES TO LINIA-RAPORTU
+                MOVE RAPORT(W,1)      TO LR-KLIENT
+                MOVE RAPORT(W,2)      TO LR-DEBET
+                MOVE RAPORT(W,3)      TO LR-KREDYT
+                MOVE RAPORT-NETTO(W)  TO LR-NETTO
+                MOVE RAPORT(W,4)      TO LR-WALUTA
+                MOVE RAPORT-PLN(W)    TO LR-PLN
+                MOVE LINIA-RAPORTU    TO RAPORT-LINE
+                WRITE RAPORT-LINE
+        END-PERFORM.
+
+        MOVE SPACES TO LINIA-RAPORTU.
+        MOVE "SUMA OGOLEM"          TO LR-KLIENT
+        MOVE TOTAL-DEBET            TO LR-DEBET
+        MOVE TOTAL-KREDYT           TO LR-KREDYT
+        MOVE TOTAL-NETTO            TO LR-NETTO
+        MOVE LINIA-RAPORTU          TO RAPORT-LINE
+        WRITE RAPORT-LINE.
+
+        IF ILOSC-KONSOLIDACJI > 0
+                MOVE SPACES TO RAPORT-LINE
+                MOVE "-- Skonsolidowana pozycja klienta w PLN --"
+                        TO RAPORT-LINE
+                WRITE RAPORT-LINE
+
+                PERFORM VARYING W FROM 1 BY 1 UNTIL W > ILOSC-KONSOLIDACJI
+                        MOVE SPACES TO LINIA-RAPORTU
+                        MOVE KLIENT-KONS(W)     TO LR-KLIENT
+                        MOVE SUMA-PLN-KONS(W)   TO LR-PLN
+                        MOVE LINIA-RAPORTU      TO RAPORT-LINE
+                        WRITE RAPORT-LINE
+                END-PERFORM
+        END-IF.
+
+605-DRUKUJ-NIEDOPASOWANYCH-KLIENTOW.
+
+        DISPLAY " ".
+        DISPLAY "*** Transakcje z nieznanym kodem klienta (kraj "
+                SELECT-COUNTRY ") ***".
+
+        IF LICZBA-NIEDOPASOWANYCH-KRAJ = 0
+                DISPLAY "Brak - wszyscy klienci wystepuja w DaneKlientow."
+        ELSE
+                MOVE SPACES TO RAPORT-LINE
+                MOVE "-- Transakcje z niedopasowanym klientem --"
+                        TO RAPORT-LINE
+                WRITE RAPORT-LINE
+
+                PERFORM VARYING W FROM 1 BY 1 UNTIL W > ILOSC-NIEDOPASOWANYCH
+                        IF ND-KRAJ(W) IS EQUAL TO SELECT-COUNTRY
+                                DISPLAY ND-KOD-KLIENTA(W) "  " ND-WALUTA(W)
+                                        "  " ND-FLAGA(W) "  " ND-WARTOSC(W)
+                                MOVE SPACES TO RAPORT-LINE
+                                STRING "NIEDOPASOWANY: " ND-KOD-KLIENTA(W)
+                                        " " ND-WALUTA(W) " " ND-FLAGA(W)
+                                        " " ND-WARTOSC(W)
+                                        DELIMITED BY SIZE INTO RAPORT-LINE
+                                WRITE RAPORT-LINE
+                        END-IF
+                END-PERFORM
+
+                IF WS-NIEDOPASOWANE-PELNE = "T"
+                        DISPLAY "UWAGA: lista niedopasowanych obcieta - "
+                                "wiecej niz " MAX-NIEDOPASOWANE " pozycji."
+                END-IF
+        END-IF.
+
+800-RESET-COUNTRY-TABLES.
+
+      *> Zerowanie liczników i indeksow specyficznych dla jednego
+      *> kraju przed kazdym przebiegiem petli krajow (request 001 /
+      *> request 005 - obsluga wielu krajow w jednym uruchomieniu).
+        MOVE 1 TO I.
+        MOVE 1 TO J.
+        MOVE 1 TO W.
+        MOVE 1 TO K.
+        MOVE 1 TO L.
+        MOVE 1 TO P.
+        MOVE 1 TO NOWYWIERSZ.
+        MOVE 1 TO BIEZACYWIERSZ.
+        MOVE 0 TO LICZBATRANSAKCJIKRAJ.
+        MOVE 0 TO KLIENTXWALUTA.
+        MOVE 0 TO ILOSCKLIENTOW.
+        MOVE 0 TO ILOSCWALUT.
+        MOVE 0 TO ZLICZKLIENTA.
+        MOVE 0 TO ZLICZWALUTE.
+        MOVE 0 TO SUMA-WARTOSC-KRAJ.
+        MOVE 0 TO LICZBA-WYBRANYCH-KRAJ.
+        MOVE 0 TO LICZBA-ODRZUCONYCH-KRAJ.
+        MOVE 0 TO LICZBA-NIEDOPASOWANYCH-KRAJ.
+        MOVE "N" TO EOF-SWITCH-TKF.
+      *> TABLICA-KONSOLIDACJA jest per-kraj (ILOSC-KONSOLIDACJI zerowane
+      *> w 208 dla kazdego kraju), wiec jej znacznik przepelnienia musi
+      *> zyc w tym samym per-kraj cyklu - inaczej przepelnienie w jednym
+      *> kraju falszywie oznacza wszystkie kolejne kraje w tym samym
+      *> uruchomieniu jako obciete. WS-NIEDOPASOWANE-PELNE/
+      *> WS-NIEPOPRAWNE-NIP-PELNE nie sa tu resetowane, bo opisuja listy
+      *> obejmujace caly przebieg, a nie pojedynczy kraj.
+        MOVE "N" TO WS-KONSOLIDACJA-PELNA.
+
+900-OTWORZ-PLIK-RAPORTU.
+
+        OPEN OUTPUT RAPORTKLIENTOWFILE.
+
+        IF RKF-STATUS NOT = "00"
+                DISPLAY "**** BLAD KRYTYCZNY: nie mozna otworzyc pliku "
+                        "RaportKlientow (status " RKF-STATUS ") ****"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+        END-IF.
+
+        MOVE SPACES TO RAPORT-LINE.
+        STRING "RAPORT DKTS - DATA: " FUNCTION CURRENT-DATE(1:8)
+                DELIMITED BY SIZE INTO RAPORT-LINE
+        WRITE RAPORT-LINE.
+
+950-ZAMKNIJ-PLIK-RAPORTU.
+
+        CLOSE RAPORTKLIENTOWFILE.
+
+998-ABEND-PLIK.
+
+      *> Podstawowe pliki wejsciowe (DaneKlientow/TransakcjeKlientow) sa
+      *> obowiazkowe - w odroznieniu od opcjonalnych plikow kontrolnych
+      *> (KrajeDozwolone/KursyWalut/ParametryKrajow) ich brak jest bledem
+      *> krytycznym, konczacym program tak samo jak przekroczenie
+      *> pojemnosci tablicy (999-ABEND-POJEMNOSC).
+        DISPLAY "**** BLAD KRYTYCZNY: blad pliku wejsciowego ****".
+        DISPLAY "    " WS-ABEND-KOMUNIKAT.
+        MOVE SPACES TO RAPORT-LINE.
+        STRING "BLAD KRYTYCZNY: " WS-ABEND-KOMUNIKAT
+                DELIMITED BY SIZE INTO RAPORT-LINE
+        WRITE RAPORT-LINE.
+        CLOSE RAPORTKLIENTOWFILE.
+        MOVE 16 TO RETURN-CODE.
+        STOP RUN.
+
+999-ABEND-POJEMNOSC.
+
+      *> Zamiast po cichu obcinac dane po przekroczeniu limitu tablicy
+      *> roboczej (request 001), program konczy sie awaryjnie z jasnym
+      *> komunikatem.
+        DISPLAY "**** BLAD KRYTYCZNY: przekroczono pojemnosc tablicy ****".
+        DISPLAY "    " WS-ABEND-KOMUNIKAT.
+        MOVE SPACES TO RAPORT-LINE.
+        STRING "BLAD KRYTYCZNY: " WS-ABEND-KOMUNIKAT
+                DELIMITED BY SIZE INTO RAPORT-LINE
+        WRITE RAPORT-LINE.
+        CLOSE RAPORTKLIENTOWFILE.
+        MOVE 16 TO RETURN-CODE.
+        STOP RUN.
